@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. daily-operations-driver.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DLYOPS-SUMMARY-FILE ASSIGN TO "DLYOPSUM"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD DLYOPS-SUMMARY-FILE.
+       01 DLYOPS-SUMMARY-RECORD        PIC X(56).
+       WORKING-STORAGE SECTION.
+       01 WS-STEP-NAME                 PIC X(24).
+       01 WS-STEP-RETURN-CODE          PIC S9(4).
+       01 WS-REPORT-RECORD-COUNT       PIC 9(06) VALUE ZERO.
+       01 WS-CDT-DATE                  PIC X(08).
+       01 WS-CDT-TIME                  PIC X(08).
+       COPY "RPTBANNR.cpy".
+       01 WS-STEP-LINE.
+          05 STP-NAME                  PIC X(24).
+          05 FILLER                    PIC X(02) VALUE SPACES.
+          05 FILLER                    PIC X(14) VALUE "RETURN CODE:".
+          05 STP-RETURN-CODE           PIC Z(3)9.
+
+       PROCEDURE DIVISION.
+       DAILY-OPERATIONS-CONTROL.
+           OPEN OUTPUT DLYOPS-SUMMARY-FILE.
+           PERFORM WRITE-REPORT-HEADER.
+           PERFORM RUN-BOB.
+           PERFORM RUN-COLLATZ-CONJECTURE.
+           PERFORM RUN-DIFFERENCE-OF-SQUARES.
+           PERFORM RUN-LEAP-DARTS.
+           PERFORM RUN-HAMMING.
+           PERFORM RUN-LUHN.
+           PERFORM WRITE-REPORT-TRAILER.
+           CLOSE DLYOPS-SUMMARY-FILE.
+           STOP RUN.
+
+       WRITE-REPORT-HEADER.
+           ACCEPT WS-CDT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CDT-TIME FROM TIME.
+           MOVE WS-CDT-DATE TO HDR-RUN-DATE.
+           MOVE WS-CDT-TIME TO HDR-RUN-TIME.
+           MOVE "DAILY-OPS" TO HDR-PROGRAM-NAME.
+           MOVE WS-RPT-HEADER-LINE TO DLYOPS-SUMMARY-RECORD.
+           WRITE DLYOPS-SUMMARY-RECORD.
+
+       WRITE-REPORT-TRAILER.
+           MOVE WS-REPORT-RECORD-COUNT TO TRL-RECORD-COUNT.
+           MOVE WS-RPT-TRAILER-LINE TO DLYOPS-SUMMARY-RECORD.
+           WRITE DLYOPS-SUMMARY-RECORD.
+
+       RUN-BOB.
+           MOVE "BOB" TO WS-STEP-NAME.
+           CALL "BOB".
+           PERFORM LOG-STEP-RESULT.
+
+       RUN-COLLATZ-CONJECTURE.
+           MOVE "COLLATZ-CONJECTURE" TO WS-STEP-NAME.
+           CALL "collatz-conjecture".
+           PERFORM LOG-STEP-RESULT.
+
+       RUN-DIFFERENCE-OF-SQUARES.
+           MOVE "DIFFERENCE-OF-SQUARES" TO WS-STEP-NAME.
+           CALL "difference-of-squares".
+           PERFORM LOG-STEP-RESULT.
+
+       RUN-LEAP-DARTS.
+           MOVE "LEAP" TO WS-STEP-NAME.
+           CALL "LEAP".
+           PERFORM LOG-STEP-RESULT.
+
+       RUN-HAMMING.
+           MOVE "HAMMING" TO WS-STEP-NAME.
+           CALL "hamming".
+           PERFORM LOG-STEP-RESULT.
+
+       RUN-LUHN.
+           MOVE "LUHN" TO WS-STEP-NAME.
+           CALL "luhn".
+           PERFORM LOG-STEP-RESULT.
+
+       LOG-STEP-RESULT.
+           MOVE RETURN-CODE TO WS-STEP-RETURN-CODE.
+           MOVE WS-STEP-NAME TO STP-NAME.
+           MOVE WS-STEP-RETURN-CODE TO STP-RETURN-CODE.
+           MOVE WS-STEP-LINE TO DLYOPS-SUMMARY-RECORD.
+           WRITE DLYOPS-SUMMARY-RECORD.
+           ADD 1 TO WS-REPORT-RECORD-COUNT.
