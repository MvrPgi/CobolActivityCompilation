@@ -0,0 +1,6 @@
+       01 WS-EXCP-LOG-RECORD.
+          05 EXCP-PROGRAM-NAME      PIC X(14).
+          05 FILLER                 PIC X(02) VALUE SPACES.
+          05 EXCP-KEY               PIC X(20).
+          05 FILLER                 PIC X(02) VALUE SPACES.
+          05 EXCP-MESSAGE           PIC X(50).
