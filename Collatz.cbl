@@ -1,34 +1,278 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. collatz-conjecture.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-NUMBER PIC S9(8).
-       01 WS-STEPS PIC 9(4).
-       01 WS-ERROR PIC X(35).
-       01 WS-RESTO    PIC 9(4).
-       01 WS-ITERACION PIC 9(4).
-       PROCEDURE DIVISION.
-       COLLATZ-CONJECTURE.
-           INITIALIZE WS-STEPS
-           EVALUATE TRUE
-              WHEN WS-NUMBER = 1
-                   MOVE ZEROS TO WS-STEPS
-              WHEN WS-NUMBER < 1
-                   MOVE "Only positive integers are allowed" TO WS-ERROR
-              WHEN WS-NUMBER > 1
-                   PERFORM OPERACION VARYING WS-ITERACION FROM 1 BY 1
-                           UNTIL WS-STEPS > 0
-           END-EVALUATE
-           DISPLAY WS-STEPS.
-           DISPLAY WS-ERROR.
-       OPERACION.
-           MOVE FUNCTION MOD(WS-NUMBER, 2) TO WS-RESTO
-           IF WS-RESTO = 0
-              COMPUTE WS-NUMBER = WS-NUMBER / 2
-              IF WS-NUMBER = 1
-                 MOVE WS-ITERACION TO WS-STEPS
-              END-IF
-           ELSE
-              COMPUTE WS-NUMBER = (WS-NUMBER * 3) + 1
-           END-IF
-           .
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. collatz-conjecture.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COLZ-INPUT-FILE ASSIGN TO "COLZIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT COLZ-REPORT-FILE ASSIGN TO "COLZRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT COLZ-EXCEPTIONS-FILE ASSIGN TO "COLZEXC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT COLZ-SEQUENCE-FILE ASSIGN TO "COLZSEQ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL COLZ-CHECKPOINT-FILE ASSIGN TO "COLZCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT OPTIONAL COLZ-RANGE-FILE ASSIGN TO "COLZRANGE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RANGE-FILE-STATUS.
+           SELECT EXCP-LOG-FILE ASSIGN TO "EXCPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCPLOG-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD COLZ-INPUT-FILE.
+       01 COLZ-INPUT-RECORD        PIC 9(8).
+       FD COLZ-REPORT-FILE.
+       01 COLZ-REPORT-RECORD        PIC X(56).
+       FD COLZ-EXCEPTIONS-FILE.
+       01 COLZ-EXCEPTIONS-RECORD.
+          05 EXC-SEED              PIC Z(7)9.
+          05 FILLER                PIC X(03) VALUE SPACES.
+          05 EXC-MESSAGE           PIC X(50).
+       FD COLZ-SEQUENCE-FILE.
+       01 COLZ-SEQUENCE-RECORD.
+          05 SEQ-SEED              PIC Z(7)9.
+          05 FILLER                PIC X(03) VALUE SPACES.
+          05 SEQ-STEP-NUMBER       PIC Z(3)9.
+          05 FILLER                PIC X(03) VALUE SPACES.
+          05 SEQ-CURRENT-VALUE     PIC Z(7)9.
+       FD COLZ-CHECKPOINT-FILE.
+       01 COLZ-CHECKPOINT-RECORD.
+          05 CKPT-LAST-SEED        PIC 9(8).
+          05 CKPT-LONGEST-SEED     PIC 9(8).
+          05 CKPT-LONGEST-STEPS    PIC 9(4).
+       FD COLZ-RANGE-FILE.
+       01 COLZ-RANGE-RECORD.
+          05 RNG-START-SEED        PIC 9(8).
+          05 RNG-END-SEED          PIC 9(8).
+       FD EXCP-LOG-FILE.
+       01 EXCP-LOG-FD-RECORD        PIC X(88).
+       WORKING-STORAGE SECTION.
+       COPY "EXCPLOG.cpy".
+       01 WS-NUMBER PIC S9(8).
+       01 WS-STEPS PIC 9(4).
+       01 WS-ERROR PIC X(40).
+       01 WS-RESTO    PIC 9(4).
+       01 WS-ITERACION PIC 9(4).
+       01 WS-LONGEST-SEED           PIC S9(8) VALUE ZERO.
+       01 WS-LONGEST-STEPS          PIC 9(4) VALUE ZERO.
+       01 WS-EOF-SWITCH             PIC X VALUE "N".
+          88 END-OF-SEEDS VALUE "Y".
+       01 WS-MAX-STEPS               PIC 9(4) VALUE 9999.
+       01 WS-CAPTURE-SWITCH          PIC X VALUE "N".
+          88 CAPTURE-SEQUENCE VALUE "Y".
+       01 WS-CKPT-FILE-STATUS         PIC XX VALUE "00".
+          88 CKPT-FILE-FOUND VALUE "00".
+       01 WS-RESUME-SWITCH            PIC X VALUE "N".
+          88 HAS-RESUME-CHECKPOINT VALUE "Y".
+       01 WS-RESUME-SEED              PIC 9(8) VALUE ZERO.
+       01 WS-CHECKPOINT-INTERVAL      PIC 9(4) VALUE 0100.
+       01 WS-SEEDS-SINCE-CHECKPOINT   PIC 9(4) VALUE ZERO.
+       01 WS-CURRENT-SEED             PIC 9(8) VALUE ZERO.
+       01 WS-RANGE-FILE-STATUS        PIC XX VALUE "00".
+          88 RANGE-FILE-FOUND VALUE "00".
+       01 WS-EXCPLOG-FILE-STATUS      PIC XX VALUE "00".
+          88 EXCPLOG-FILE-NOT-FOUND VALUE "35".
+       01 WS-SWEEP-SWITCH             PIC X VALUE "N".
+          88 SWEEP-MODE-ACTIVE VALUE "Y".
+       01 WS-SWEEP-START-SEED         PIC 9(8) VALUE ZERO.
+       01 WS-SWEEP-END-SEED           PIC 9(8) VALUE ZERO.
+       01 WS-EXCEPTION-COUNT          PIC 9(06) VALUE ZERO.
+       01 WS-REPORT-RECORD-COUNT      PIC 9(06) VALUE ZERO.
+       01 WS-CDT-DATE                 PIC X(08).
+       01 WS-CDT-TIME                 PIC X(08).
+       01 WS-DETAIL-LINE.
+          05 RPT-SEED              PIC Z(7)9.
+          05 FILLER                PIC X(03) VALUE SPACES.
+          05 RPT-STEPS             PIC Z(3)9.
+          05 FILLER                PIC X(03) VALUE SPACES.
+          05 RPT-LONGEST-SEED      PIC Z(7)9.
+          05 FILLER                PIC X(03) VALUE SPACES.
+          05 RPT-LONGEST-STEPS     PIC Z(3)9.
+          05 FILLER                PIC X(23) VALUE SPACES.
+       COPY "RPTBANNR.cpy".
+
+       PROCEDURE DIVISION.
+       COLLATZ-CONJECTURE-CONTROL.
+           ACCEPT WS-CAPTURE-SWITCH FROM ENVIRONMENT "COLZCAPTURE".
+           PERFORM READ-CHECKPOINT.
+           PERFORM READ-RANGE-PARAMETER.
+           OPEN OUTPUT COLZ-REPORT-FILE
+                OUTPUT COLZ-EXCEPTIONS-FILE
+                OUTPUT COLZ-SEQUENCE-FILE.
+           PERFORM OPEN-EXCP-LOG-FILE.
+           PERFORM WRITE-REPORT-HEADER.
+           IF SWEEP-MODE-ACTIVE
+              PERFORM VARYING WS-CURRENT-SEED FROM WS-SWEEP-START-SEED
+                      BY 1 UNTIL WS-CURRENT-SEED > WS-SWEEP-END-SEED
+                 IF NOT HAS-RESUME-CHECKPOINT
+                    OR WS-CURRENT-SEED > WS-RESUME-SEED
+                    PERFORM PROCESS-SEED
+                    PERFORM UPDATE-CHECKPOINT
+                 END-IF
+              END-PERFORM
+           ELSE
+              OPEN INPUT COLZ-INPUT-FILE
+              PERFORM UNTIL END-OF-SEEDS
+                 READ COLZ-INPUT-FILE
+                    AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                    NOT AT END
+                       MOVE COLZ-INPUT-RECORD TO WS-CURRENT-SEED
+                       IF NOT HAS-RESUME-CHECKPOINT
+                          OR WS-CURRENT-SEED > WS-RESUME-SEED
+                          PERFORM PROCESS-SEED
+                          PERFORM UPDATE-CHECKPOINT
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE COLZ-INPUT-FILE
+           END-IF.
+           PERFORM WRITE-REPORT-TRAILER.
+           CLOSE COLZ-REPORT-FILE
+                 COLZ-EXCEPTIONS-FILE
+                 COLZ-SEQUENCE-FILE
+                 EXCP-LOG-FILE.
+           IF WS-EXCEPTION-COUNT > 0
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+       WRITE-REPORT-HEADER.
+           ACCEPT WS-CDT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CDT-TIME FROM TIME.
+           MOVE WS-CDT-DATE TO HDR-RUN-DATE.
+           MOVE WS-CDT-TIME TO HDR-RUN-TIME.
+           MOVE "COLLATZ" TO HDR-PROGRAM-NAME.
+           MOVE WS-RPT-HEADER-LINE TO COLZ-REPORT-RECORD.
+           WRITE COLZ-REPORT-RECORD.
+
+       WRITE-REPORT-TRAILER.
+           MOVE WS-REPORT-RECORD-COUNT TO TRL-RECORD-COUNT.
+           MOVE WS-RPT-TRAILER-LINE TO COLZ-REPORT-RECORD.
+           WRITE COLZ-REPORT-RECORD.
+
+       READ-CHECKPOINT.
+           OPEN INPUT COLZ-CHECKPOINT-FILE.
+           IF CKPT-FILE-FOUND
+              READ COLZ-CHECKPOINT-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE CKPT-LAST-SEED TO WS-RESUME-SEED
+                    MOVE CKPT-LONGEST-SEED TO WS-LONGEST-SEED
+                    MOVE CKPT-LONGEST-STEPS TO WS-LONGEST-STEPS
+                    MOVE "Y" TO WS-RESUME-SWITCH
+              END-READ
+           END-IF.
+           CLOSE COLZ-CHECKPOINT-FILE.
+
+       READ-RANGE-PARAMETER.
+           OPEN INPUT COLZ-RANGE-FILE.
+           IF RANGE-FILE-FOUND
+              READ COLZ-RANGE-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE RNG-START-SEED TO WS-SWEEP-START-SEED
+                    MOVE RNG-END-SEED TO WS-SWEEP-END-SEED
+                    MOVE "Y" TO WS-SWEEP-SWITCH
+              END-READ
+           END-IF.
+           CLOSE COLZ-RANGE-FILE.
+
+       UPDATE-CHECKPOINT.
+           ADD 1 TO WS-SEEDS-SINCE-CHECKPOINT.
+           IF WS-SEEDS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+              PERFORM WRITE-CHECKPOINT
+              MOVE ZERO TO WS-SEEDS-SINCE-CHECKPOINT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT COLZ-CHECKPOINT-FILE.
+           MOVE WS-CURRENT-SEED TO CKPT-LAST-SEED.
+           MOVE WS-LONGEST-SEED TO CKPT-LONGEST-SEED.
+           MOVE WS-LONGEST-STEPS TO CKPT-LONGEST-STEPS.
+           WRITE COLZ-CHECKPOINT-RECORD.
+           CLOSE COLZ-CHECKPOINT-FILE.
+
+       PROCESS-SEED.
+           MOVE WS-CURRENT-SEED TO WS-NUMBER.
+           INITIALIZE WS-STEPS
+           MOVE SPACES TO WS-ERROR
+           EVALUATE TRUE
+              WHEN WS-NUMBER = 1
+                   MOVE ZEROS TO WS-STEPS
+              WHEN WS-NUMBER < 1
+                   MOVE "Only positive integers are allowed" TO WS-ERROR
+                   PERFORM LOG-SEED-EXCEPTION
+              WHEN WS-NUMBER > 1
+                   PERFORM OPERACION VARYING WS-ITERACION FROM 1 BY 1
+                           UNTIL WS-STEPS > 0 OR WS-ERROR NOT = SPACES
+           END-EVALUATE.
+           IF WS-ERROR = SPACES
+              IF WS-STEPS > WS-LONGEST-STEPS
+                 MOVE WS-STEPS TO WS-LONGEST-STEPS
+                 MOVE WS-CURRENT-SEED TO WS-LONGEST-SEED
+              END-IF
+              MOVE WS-CURRENT-SEED TO RPT-SEED
+              MOVE WS-STEPS TO RPT-STEPS
+              MOVE WS-LONGEST-SEED TO RPT-LONGEST-SEED
+              MOVE WS-LONGEST-STEPS TO RPT-LONGEST-STEPS
+              MOVE WS-DETAIL-LINE TO COLZ-REPORT-RECORD
+              WRITE COLZ-REPORT-RECORD
+              ADD 1 TO WS-REPORT-RECORD-COUNT
+           END-IF.
+
+       OPERACION.
+           MOVE FUNCTION MOD(WS-NUMBER, 2) TO WS-RESTO
+           IF WS-RESTO = 0
+              COMPUTE WS-NUMBER = WS-NUMBER / 2
+              IF WS-NUMBER = 1
+                 MOVE WS-ITERACION TO WS-STEPS
+              END-IF
+           ELSE
+              COMPUTE WS-NUMBER = (WS-NUMBER * 3) + 1
+           END-IF
+           IF CAPTURE-SEQUENCE
+              PERFORM WRITE-SEQUENCE-DETAIL
+           END-IF
+           IF WS-STEPS = 0 AND WS-ITERACION >= WS-MAX-STEPS
+              MOVE "Step count would exceed field capacity" TO WS-ERROR
+              PERFORM LOG-SEED-EXCEPTION
+           END-IF
+           .
+
+       WRITE-SEQUENCE-DETAIL.
+           MOVE SPACES TO COLZ-SEQUENCE-RECORD.
+           MOVE WS-CURRENT-SEED TO SEQ-SEED.
+           MOVE WS-ITERACION TO SEQ-STEP-NUMBER.
+           MOVE WS-NUMBER TO SEQ-CURRENT-VALUE.
+           WRITE COLZ-SEQUENCE-RECORD.
+
+       LOG-SEED-EXCEPTION.
+           MOVE SPACES TO COLZ-EXCEPTIONS-RECORD.
+           MOVE WS-CURRENT-SEED TO EXC-SEED.
+           MOVE WS-ERROR TO EXC-MESSAGE.
+           WRITE COLZ-EXCEPTIONS-RECORD.
+           PERFORM LOG-SHARED-EXCEPTION.
+
+       OPEN-EXCP-LOG-FILE.
+           OPEN EXTEND EXCP-LOG-FILE.
+           IF EXCPLOG-FILE-NOT-FOUND
+              OPEN OUTPUT EXCP-LOG-FILE
+              CLOSE EXCP-LOG-FILE
+              OPEN EXTEND EXCP-LOG-FILE
+           END-IF.
+
+       LOG-SHARED-EXCEPTION.
+           MOVE "COLLATZ" TO EXCP-PROGRAM-NAME.
+           MOVE WS-CURRENT-SEED TO EXCP-KEY.
+           MOVE WS-ERROR TO EXCP-MESSAGE.
+           MOVE WS-EXCP-LOG-RECORD TO EXCP-LOG-FD-RECORD.
+           WRITE EXCP-LOG-FD-RECORD.
+           ADD 1 TO WS-EXCEPTION-COUNT.
