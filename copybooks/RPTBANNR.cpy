@@ -0,0 +1,12 @@
+       01 WS-RPT-HEADER-LINE.
+          05 FILLER                 PIC X(10) VALUE "RUN DATE:".
+          05 HDR-RUN-DATE           PIC X(10).
+          05 FILLER                 PIC X(02) VALUE SPACES.
+          05 FILLER                 PIC X(10) VALUE "RUN TIME:".
+          05 HDR-RUN-TIME           PIC X(08).
+          05 FILLER                 PIC X(02) VALUE SPACES.
+          05 HDR-PROGRAM-NAME       PIC X(14).
+       01 WS-RPT-TRAILER-LINE.
+          05 FILLER                 PIC X(20) VALUE "END OF REPORT -".
+          05 TRL-RECORD-COUNT       PIC Z(7)9.
+          05 FILLER                 PIC X(28) VALUE " RECORDS".
