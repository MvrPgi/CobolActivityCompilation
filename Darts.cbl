@@ -1,19 +1,264 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LEAP.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-X PIC 99V9.
-       01 WS-Y PIC 99V9.
-       01 WS-RESULT PIC 99.
-       PROCEDURE DIVISION.
-       DARTS.
-         EVALUATE WS-X ** 2 + WS-Y ** 2 
-            WHEN <= 1.0
-               MOVE 10 TO WS-RESULT
-            WHEN <= 25.0
-               MOVE 5 TO WS-RESULT
-            WHEN <= 100.0
-               MOVE 1 TO WS-RESULT
-            WHEN OTHER
-               MOVE 0 TO WS-RESULT.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEAP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DARTS-INPUT-FILE ASSIGN TO "DARTSIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DARTS-REPORT-FILE ASSIGN TO "DARTSRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DARTS-EXCEPTIONS-FILE ASSIGN TO "DARTSEXC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL DARTS-SESSION-FILE ASSIGN TO "DARTSSESS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCP-LOG-FILE ASSIGN TO "EXCPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCPLOG-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD DARTS-INPUT-FILE.
+       01 DARTS-INPUT-RECORD.
+          05 IN-PLAYER-NAME        PIC X(20).
+          05 IN-X                  PIC 99V9.
+          05 IN-Y                  PIC 99V9.
+       FD DARTS-REPORT-FILE.
+       01 DARTS-REPORT-RECORD      PIC X(60).
+       FD DARTS-EXCEPTIONS-FILE.
+       01 DARTS-EXCEPTIONS-RECORD.
+          05 EXC-PLAYER-NAME       PIC X(20).
+          05 FILLER                PIC X(02) VALUE SPACES.
+          05 EXC-X                 PIC Z9.9.
+          05 FILLER                PIC X(02) VALUE SPACES.
+          05 EXC-Y                 PIC Z9.9.
+          05 FILLER                PIC X(02) VALUE SPACES.
+          05 EXC-MESSAGE           PIC X(40).
+       FD DARTS-SESSION-FILE.
+       01 DARTS-SESSION-RECORD.
+          05 SESS-PLAYER-NAME      PIC X(20).
+          05 SESS-THROW-COUNT      PIC 9(06).
+          05 SESS-TOTAL-SCORE      PIC 9(08).
+       FD EXCP-LOG-FILE.
+       01 EXCP-LOG-FD-RECORD        PIC X(88).
+       WORKING-STORAGE SECTION.
+       COPY "EXCPLOG.cpy".
+       01 WS-X PIC 99V9.
+       01 WS-Y PIC 99V9.
+       01 WS-RESULT PIC 99.
+       01 WS-ERROR PIC X(40) VALUE SPACES.
+       01 WS-EXCPLOG-FILE-STATUS   PIC XX VALUE "00".
+          88 EXCPLOG-FILE-NOT-FOUND VALUE "35".
+       01 WS-EOF-SWITCH            PIC X VALUE "N".
+          88 END-OF-THROWS VALUE "Y".
+       01 WS-CURRENT-PLAYER        PIC X(20) VALUE SPACES.
+       01 WS-MAX-COORD             PIC 99V9 VALUE 50.0.
+       01 WS-SESSION-EOF-SWITCH    PIC X VALUE "N".
+          88 END-OF-SESSION-FILE VALUE "Y".
+       01 WS-SESSION-COUNT         PIC 9(04) VALUE ZERO.
+       01 WS-FOUND-INDEX           PIC 9(04) VALUE ZERO.
+       01 WS-SESSION-TABLE.
+          05 WS-SESSION-ENTRY OCCURS 50 TIMES INDEXED BY SESS-IDX.
+             10 TBL-PLAYER-NAME    PIC X(20).
+             10 TBL-THROW-COUNT    PIC 9(06).
+             10 TBL-TOTAL-SCORE    PIC 9(08).
+       01 WS-DETAIL-LINE.
+          05 DTL-PLAYER-NAME       PIC X(20).
+          05 FILLER                PIC X(02) VALUE SPACES.
+          05 DTL-X                 PIC Z9.9.
+          05 FILLER                PIC X(02) VALUE SPACES.
+          05 DTL-Y                 PIC Z9.9.
+          05 FILLER                PIC X(02) VALUE SPACES.
+          05 DTL-SCORE             PIC Z9.
+          05 FILLER                PIC X(02) VALUE SPACES.
+          05 DTL-RUNNING-TOTAL     PIC Z(6)9.
+       01 WS-SCORECARD-LINE.
+          05 FILLER                PIC X(20) VALUE "SCORECARD FOR:".
+          05 SC-PLAYER-NAME        PIC X(20).
+          05 FILLER                PIC X(02) VALUE SPACES.
+          05 SC-THROW-COUNT        PIC Z(5)9.
+          05 FILLER                PIC X(02) VALUE SPACES.
+          05 SC-MATCH-SCORE        PIC Z(7)9.
+       01 WS-EXCEPTION-COUNT       PIC 9(06) VALUE ZERO.
+       01 WS-REPORT-RECORD-COUNT   PIC 9(06) VALUE ZERO.
+       01 WS-CDT-DATE              PIC X(08).
+       01 WS-CDT-TIME              PIC X(08).
+       COPY "RPTBANNR.cpy".
+
+       PROCEDURE DIVISION.
+       DARTS-CONTROL.
+           PERFORM READ-SESSION-FILE.
+           OPEN INPUT DARTS-INPUT-FILE
+                OUTPUT DARTS-REPORT-FILE
+                OUTPUT DARTS-EXCEPTIONS-FILE.
+           PERFORM OPEN-EXCP-LOG-FILE.
+           PERFORM WRITE-REPORT-HEADER.
+           PERFORM UNTIL END-OF-THROWS
+              READ DARTS-INPUT-FILE
+                 AT END
+                    MOVE "Y" TO WS-EOF-SWITCH
+                 NOT AT END
+                    PERFORM PROCESS-THROW
+              END-READ
+           END-PERFORM.
+           PERFORM WRITE-ALL-SCORECARDS.
+           PERFORM WRITE-REPORT-TRAILER.
+           CLOSE DARTS-INPUT-FILE
+                 DARTS-REPORT-FILE
+                 DARTS-EXCEPTIONS-FILE
+                 EXCP-LOG-FILE.
+           PERFORM WRITE-SESSION-FILE.
+           IF WS-EXCEPTION-COUNT > 0
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+       WRITE-REPORT-HEADER.
+           ACCEPT WS-CDT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CDT-TIME FROM TIME.
+           MOVE WS-CDT-DATE TO HDR-RUN-DATE.
+           MOVE WS-CDT-TIME TO HDR-RUN-TIME.
+           MOVE "LEAP-DARTS" TO HDR-PROGRAM-NAME.
+           MOVE WS-RPT-HEADER-LINE TO DARTS-REPORT-RECORD.
+           WRITE DARTS-REPORT-RECORD.
+
+       WRITE-REPORT-TRAILER.
+           MOVE WS-REPORT-RECORD-COUNT TO TRL-RECORD-COUNT.
+           MOVE WS-RPT-TRAILER-LINE TO DARTS-REPORT-RECORD.
+           WRITE DARTS-REPORT-RECORD.
+
+       READ-SESSION-FILE.
+           OPEN INPUT DARTS-SESSION-FILE.
+           PERFORM UNTIL END-OF-SESSION-FILE
+              READ DARTS-SESSION-FILE
+                 AT END
+                    MOVE "Y" TO WS-SESSION-EOF-SWITCH
+                 NOT AT END
+                    ADD 1 TO WS-SESSION-COUNT
+                    MOVE SESS-PLAYER-NAME
+                      TO TBL-PLAYER-NAME(WS-SESSION-COUNT)
+                    MOVE SESS-THROW-COUNT
+                      TO TBL-THROW-COUNT(WS-SESSION-COUNT)
+                    MOVE SESS-TOTAL-SCORE
+                      TO TBL-TOTAL-SCORE(WS-SESSION-COUNT)
+              END-READ
+           END-PERFORM.
+           CLOSE DARTS-SESSION-FILE.
+
+       WRITE-SESSION-FILE.
+           OPEN OUTPUT DARTS-SESSION-FILE.
+           PERFORM VARYING SESS-IDX FROM 1 BY 1
+                   UNTIL SESS-IDX > WS-SESSION-COUNT
+              MOVE TBL-PLAYER-NAME(SESS-IDX) TO SESS-PLAYER-NAME
+              MOVE TBL-THROW-COUNT(SESS-IDX) TO SESS-THROW-COUNT
+              MOVE TBL-TOTAL-SCORE(SESS-IDX) TO SESS-TOTAL-SCORE
+              WRITE DARTS-SESSION-RECORD
+           END-PERFORM.
+           CLOSE DARTS-SESSION-FILE.
+
+       PROCESS-THROW.
+           MOVE IN-PLAYER-NAME TO WS-CURRENT-PLAYER.
+           MOVE IN-X TO WS-X.
+           MOVE IN-Y TO WS-Y.
+           IF WS-X > WS-MAX-COORD OR WS-Y > WS-MAX-COORD
+              PERFORM LOG-THROW-EXCEPTION
+           ELSE
+              PERFORM DARTS
+              PERFORM FIND-OR-CREATE-PLAYER
+              IF WS-FOUND-INDEX = 0
+                 PERFORM LOG-TABLE-FULL-EXCEPTION
+              ELSE
+                 ADD 1 TO TBL-THROW-COUNT(WS-FOUND-INDEX)
+                 ADD WS-RESULT TO TBL-TOTAL-SCORE(WS-FOUND-INDEX)
+                 MOVE IN-PLAYER-NAME TO DTL-PLAYER-NAME
+                 MOVE WS-X TO DTL-X
+                 MOVE WS-Y TO DTL-Y
+                 MOVE WS-RESULT TO DTL-SCORE
+                 MOVE TBL-TOTAL-SCORE(WS-FOUND-INDEX)
+                   TO DTL-RUNNING-TOTAL
+                 MOVE WS-DETAIL-LINE TO DARTS-REPORT-RECORD
+                 WRITE DARTS-REPORT-RECORD
+                 ADD 1 TO WS-REPORT-RECORD-COUNT
+              END-IF
+           END-IF.
+
+       FIND-OR-CREATE-PLAYER.
+           PERFORM VARYING SESS-IDX FROM 1 BY 1
+                   UNTIL SESS-IDX > WS-SESSION-COUNT
+                   OR TBL-PLAYER-NAME(SESS-IDX) = IN-PLAYER-NAME
+              CONTINUE
+           END-PERFORM.
+           IF SESS-IDX > WS-SESSION-COUNT
+              IF WS-SESSION-COUNT >= 50
+                 MOVE ZERO TO WS-FOUND-INDEX
+              ELSE
+                 ADD 1 TO WS-SESSION-COUNT
+                 MOVE IN-PLAYER-NAME
+                   TO TBL-PLAYER-NAME(WS-SESSION-COUNT)
+                 MOVE ZERO TO TBL-THROW-COUNT(WS-SESSION-COUNT)
+                 MOVE ZERO TO TBL-TOTAL-SCORE(WS-SESSION-COUNT)
+                 MOVE WS-SESSION-COUNT TO WS-FOUND-INDEX
+              END-IF
+           ELSE
+              MOVE SESS-IDX TO WS-FOUND-INDEX
+           END-IF.
+
+       LOG-THROW-EXCEPTION.
+           MOVE "Coordinate outside sane throw range" TO WS-ERROR.
+           MOVE SPACES TO DARTS-EXCEPTIONS-RECORD.
+           MOVE IN-PLAYER-NAME TO EXC-PLAYER-NAME.
+           MOVE WS-X TO EXC-X.
+           MOVE WS-Y TO EXC-Y.
+           MOVE WS-ERROR TO EXC-MESSAGE.
+           WRITE DARTS-EXCEPTIONS-RECORD.
+           PERFORM LOG-SHARED-EXCEPTION.
+
+       LOG-TABLE-FULL-EXCEPTION.
+           MOVE "Session table is full; player untracked"
+               TO WS-ERROR.
+           MOVE SPACES TO DARTS-EXCEPTIONS-RECORD.
+           MOVE IN-PLAYER-NAME TO EXC-PLAYER-NAME.
+           MOVE WS-X TO EXC-X.
+           MOVE WS-Y TO EXC-Y.
+           MOVE WS-ERROR TO EXC-MESSAGE.
+           WRITE DARTS-EXCEPTIONS-RECORD.
+           PERFORM LOG-SHARED-EXCEPTION.
+
+       OPEN-EXCP-LOG-FILE.
+           OPEN EXTEND EXCP-LOG-FILE.
+           IF EXCPLOG-FILE-NOT-FOUND
+              OPEN OUTPUT EXCP-LOG-FILE
+              CLOSE EXCP-LOG-FILE
+              OPEN EXTEND EXCP-LOG-FILE
+           END-IF.
+
+       LOG-SHARED-EXCEPTION.
+           MOVE "LEAP-DARTS" TO EXCP-PROGRAM-NAME.
+           MOVE IN-PLAYER-NAME TO EXCP-KEY.
+           MOVE WS-ERROR TO EXCP-MESSAGE.
+           MOVE WS-EXCP-LOG-RECORD TO EXCP-LOG-FD-RECORD.
+           WRITE EXCP-LOG-FD-RECORD.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+
+       WRITE-ALL-SCORECARDS.
+           PERFORM VARYING SESS-IDX FROM 1 BY 1
+                   UNTIL SESS-IDX > WS-SESSION-COUNT
+              MOVE TBL-PLAYER-NAME(SESS-IDX) TO SC-PLAYER-NAME
+              MOVE TBL-THROW-COUNT(SESS-IDX) TO SC-THROW-COUNT
+              MOVE TBL-TOTAL-SCORE(SESS-IDX) TO SC-MATCH-SCORE
+              MOVE WS-SCORECARD-LINE TO DARTS-REPORT-RECORD
+              WRITE DARTS-REPORT-RECORD
+           END-PERFORM.
+
+       DARTS.
+         EVALUATE WS-X ** 2 + WS-Y ** 2
+            WHEN <= 1.0
+               MOVE 10 TO WS-RESULT
+            WHEN <= 25.0
+               MOVE 5 TO WS-RESULT
+            WHEN <= 100.0
+               MOVE 1 TO WS-RESULT
+            WHEN <= 400.0
+               MOVE 3 TO WS-RESULT
+            WHEN OTHER
+               MOVE 0 TO WS-RESULT.
