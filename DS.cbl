@@ -1,30 +1,203 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. difference-of-squares.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-DIFFERENCE-OF-SQUARES PIC 9(8).
-       01 WS-SUM-OF-SQUARES PIC 9(8).
-       01 WS-SQUARE-OF-SUM PIC 9(8).
-       01 WS-NUMERATOR PIC 9(8).
-       01 WS-NUMBER PIC 9(8).
-       01 WS-SUM PIC 9(8).
-       PROCEDURE DIVISION.
-       
-       SQUARE-OF-SUM.
-       COMPUTE WS-SUM = WS-NUMBER * (WS-NUMBER + 1) / 2.
-       COMPUTE WS-SQUARE-OF-SUM = WS-SUM * WS-SUM.
-       
-       SUM-OF-SQUARES.
-       COMPUTE WS-NUMERATOR = 
-           WS-NUMBER * (WS-NUMBER + 1) * (2 * WS-NUMBER + 1).
-       COMPUTE WS-SUM-OF-SQUARES = WS-NUMERATOR / 6.
-       
-       DIFFERENCE-OF-SQUARES.
-       COMPUTE WS-DIFFERENCE-OF-SQUARES = 
-           WS-SQUARE-OF-SUM - WS-SUM-OF-SQUARES.
-       
-       SHOW-RESULTS.
-       DISPLAY WS-SQUARE-OF-SUM.
-       DISPLAY WS-SUM-OF-SQUARES.
-       DISPLAY WS-DIFFERENCE-OF-SQUARES.
-       
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. difference-of-squares.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DS-INPUT-FILE ASSIGN TO "DSIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DS-REPORT-FILE ASSIGN TO "DSRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DS-OUTPUT-FILE ASSIGN TO "DSOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DS-EXCEPTIONS-FILE ASSIGN TO "DSEXC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCP-LOG-FILE ASSIGN TO "EXCPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCPLOG-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD DS-INPUT-FILE.
+       01 DS-INPUT-RECORD              PIC 9(8).
+       FD DS-REPORT-FILE.
+       01 DS-REPORT-RECORD              PIC X(56).
+       FD DS-OUTPUT-FILE.
+       01 DS-OUTPUT-RECORD.
+          05 OUT-NUMBER                PIC 9(8).
+          05 OUT-SQUARE-OF-SUM         PIC 9(8).
+          05 OUT-SUM-OF-SQUARES        PIC 9(8).
+          05 OUT-DIFFERENCE-OF-SQUARES PIC 9(8).
+       FD DS-EXCEPTIONS-FILE.
+       01 DS-EXCEPTIONS-RECORD.
+          05 EXC-NUMBER                PIC Z(7)9.
+          05 FILLER                    PIC X(03) VALUE SPACES.
+          05 EXC-MESSAGE               PIC X(50).
+       FD EXCP-LOG-FILE.
+       01 EXCP-LOG-FD-RECORD            PIC X(88).
+       WORKING-STORAGE SECTION.
+       COPY "EXCPLOG.cpy".
+       01 WS-EXCPLOG-FILE-STATUS    PIC XX VALUE "00".
+          88 EXCPLOG-FILE-NOT-FOUND VALUE "35".
+       01 WS-DIFFERENCE-OF-SQUARES PIC 9(8).
+       01 WS-SUM-OF-SQUARES PIC 9(8).
+       01 WS-SQUARE-OF-SUM PIC 9(8).
+       01 WS-NUMERATOR PIC 9(8).
+       01 WS-NUMBER PIC 9(8).
+       01 WS-SUM PIC 9(8).
+       01 WS-ERROR                  PIC X(50).
+       01 WS-MAX-NUMBER              PIC 9(8) VALUE 00000140.
+       01 WS-MAX-NUMBER-EDITED       PIC Z(7)9.
+       01 WS-MAX-NUMBER-TRIMMED      PIC X(08).
+       01 WS-EOF-SWITCH              PIC X VALUE "N".
+          88 END-OF-DS-INPUT VALUE "Y".
+       01 WS-GRAND-TOTALS.
+          05 WS-TOTAL-SQUARE-OF-SUM         PIC 9(10) VALUE ZERO.
+          05 WS-TOTAL-SUM-OF-SQUARES        PIC 9(10) VALUE ZERO.
+          05 WS-TOTAL-DIFFERENCE-OF-SQUARES PIC 9(10) VALUE ZERO.
+       01 WS-DETAIL-LINE.
+          05 RPT-NUMBER                PIC Z(7)9.
+          05 FILLER                    PIC X(03) VALUE SPACES.
+          05 RPT-SQUARE-OF-SUM         PIC Z(7)9.
+          05 FILLER                    PIC X(03) VALUE SPACES.
+          05 RPT-SUM-OF-SQUARES        PIC Z(7)9.
+          05 FILLER                    PIC X(03) VALUE SPACES.
+          05 RPT-DIFFERENCE-OF-SQUARES PIC Z(7)9.
+       01 WS-TOTAL-LINE.
+          05 FILLER                    PIC X(20) VALUE "GRAND TOTALS:".
+          05 TOT-SQUARE-OF-SUM         PIC Z(9)9.
+          05 FILLER                    PIC X(03) VALUE SPACES.
+          05 TOT-SUM-OF-SQUARES        PIC Z(9)9.
+          05 FILLER                    PIC X(03) VALUE SPACES.
+          05 TOT-DIFFERENCE-OF-SQUARES PIC Z(9)9.
+       01 WS-EXCEPTION-COUNT           PIC 9(06) VALUE ZERO.
+       01 WS-REPORT-RECORD-COUNT       PIC 9(06) VALUE ZERO.
+       01 WS-CDT-DATE                  PIC X(08).
+       01 WS-CDT-TIME                  PIC X(08).
+       COPY "RPTBANNR.cpy".
+
+       PROCEDURE DIVISION.
+       DS-CONTROL.
+           OPEN INPUT DS-INPUT-FILE
+                OUTPUT DS-REPORT-FILE
+                OUTPUT DS-OUTPUT-FILE
+                OUTPUT DS-EXCEPTIONS-FILE.
+           PERFORM OPEN-EXCP-LOG-FILE.
+           PERFORM WRITE-REPORT-HEADER.
+           PERFORM UNTIL END-OF-DS-INPUT
+              READ DS-INPUT-FILE
+                 AT END
+                    MOVE "Y" TO WS-EOF-SWITCH
+                 NOT AT END
+                    PERFORM PROCESS-NUMBER
+              END-READ
+           END-PERFORM.
+           PERFORM WRITE-GRAND-TOTALS.
+           PERFORM WRITE-REPORT-TRAILER.
+           CLOSE DS-INPUT-FILE
+                 DS-REPORT-FILE
+                 DS-OUTPUT-FILE
+                 DS-EXCEPTIONS-FILE
+                 EXCP-LOG-FILE.
+           IF WS-EXCEPTION-COUNT > 0
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+       WRITE-REPORT-HEADER.
+           ACCEPT WS-CDT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CDT-TIME FROM TIME.
+           MOVE WS-CDT-DATE TO HDR-RUN-DATE.
+           MOVE WS-CDT-TIME TO HDR-RUN-TIME.
+           MOVE "DIFF-OF-SQRS" TO HDR-PROGRAM-NAME.
+           MOVE WS-RPT-HEADER-LINE TO DS-REPORT-RECORD.
+           WRITE DS-REPORT-RECORD.
+
+       WRITE-REPORT-TRAILER.
+           MOVE WS-REPORT-RECORD-COUNT TO TRL-RECORD-COUNT.
+           MOVE WS-RPT-TRAILER-LINE TO DS-REPORT-RECORD.
+           WRITE DS-REPORT-RECORD.
+
+       PROCESS-NUMBER.
+           MOVE DS-INPUT-RECORD TO WS-NUMBER.
+           MOVE SPACES TO WS-ERROR.
+           IF WS-NUMBER = 0 OR WS-NUMBER > WS-MAX-NUMBER
+              MOVE WS-MAX-NUMBER TO WS-MAX-NUMBER-EDITED
+              MOVE FUNCTION TRIM(WS-MAX-NUMBER-EDITED)
+                  TO WS-MAX-NUMBER-TRIMMED
+              STRING "N must be between 1 and " DELIMITED BY SIZE
+                     WS-MAX-NUMBER-TRIMMED DELIMITED BY SPACE
+                     " to avoid overflow" DELIMITED BY SIZE
+                     INTO WS-ERROR
+              MOVE SPACES TO DS-EXCEPTIONS-RECORD
+              MOVE DS-INPUT-RECORD TO EXC-NUMBER
+              MOVE WS-ERROR TO EXC-MESSAGE
+              WRITE DS-EXCEPTIONS-RECORD
+              PERFORM LOG-SHARED-EXCEPTION
+           ELSE
+              PERFORM SQUARE-OF-SUM
+              PERFORM SUM-OF-SQUARES
+              PERFORM DIFFERENCE-OF-SQUARES
+              PERFORM SHOW-RESULTS
+              PERFORM ACCUMULATE-GRAND-TOTALS
+           END-IF.
+
+       OPEN-EXCP-LOG-FILE.
+           OPEN EXTEND EXCP-LOG-FILE.
+           IF EXCPLOG-FILE-NOT-FOUND
+              OPEN OUTPUT EXCP-LOG-FILE
+              CLOSE EXCP-LOG-FILE
+              OPEN EXTEND EXCP-LOG-FILE
+           END-IF.
+
+       LOG-SHARED-EXCEPTION.
+           MOVE "DIFF-OF-SQRS" TO EXCP-PROGRAM-NAME.
+           MOVE DS-INPUT-RECORD TO EXCP-KEY.
+           MOVE WS-ERROR TO EXCP-MESSAGE.
+           MOVE WS-EXCP-LOG-RECORD TO EXCP-LOG-FD-RECORD.
+           WRITE EXCP-LOG-FD-RECORD.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+
+       SQUARE-OF-SUM.
+           COMPUTE WS-SUM = WS-NUMBER * (WS-NUMBER + 1) / 2.
+           COMPUTE WS-SQUARE-OF-SUM = WS-SUM * WS-SUM.
+
+       SUM-OF-SQUARES.
+           COMPUTE WS-NUMERATOR =
+               WS-NUMBER * (WS-NUMBER + 1) * (2 * WS-NUMBER + 1).
+           COMPUTE WS-SUM-OF-SQUARES = WS-NUMERATOR / 6.
+
+       DIFFERENCE-OF-SQUARES.
+           COMPUTE WS-DIFFERENCE-OF-SQUARES =
+               WS-SQUARE-OF-SUM - WS-SUM-OF-SQUARES.
+
+       SHOW-RESULTS.
+           DISPLAY WS-SQUARE-OF-SUM.
+           DISPLAY WS-SUM-OF-SQUARES.
+           DISPLAY WS-DIFFERENCE-OF-SQUARES.
+           MOVE WS-NUMBER TO RPT-NUMBER.
+           MOVE WS-SQUARE-OF-SUM TO RPT-SQUARE-OF-SUM.
+           MOVE WS-SUM-OF-SQUARES TO RPT-SUM-OF-SQUARES.
+           MOVE WS-DIFFERENCE-OF-SQUARES TO RPT-DIFFERENCE-OF-SQUARES.
+           MOVE WS-DETAIL-LINE TO DS-REPORT-RECORD.
+           WRITE DS-REPORT-RECORD.
+           ADD 1 TO WS-REPORT-RECORD-COUNT.
+           MOVE WS-NUMBER TO OUT-NUMBER.
+           MOVE WS-SQUARE-OF-SUM TO OUT-SQUARE-OF-SUM.
+           MOVE WS-SUM-OF-SQUARES TO OUT-SUM-OF-SQUARES.
+           MOVE WS-DIFFERENCE-OF-SQUARES TO OUT-DIFFERENCE-OF-SQUARES.
+           WRITE DS-OUTPUT-RECORD.
+
+       ACCUMULATE-GRAND-TOTALS.
+           ADD WS-SQUARE-OF-SUM TO WS-TOTAL-SQUARE-OF-SUM.
+           ADD WS-SUM-OF-SQUARES TO WS-TOTAL-SUM-OF-SQUARES.
+           ADD WS-DIFFERENCE-OF-SQUARES TO
+               WS-TOTAL-DIFFERENCE-OF-SQUARES.
+
+       WRITE-GRAND-TOTALS.
+           MOVE WS-TOTAL-SQUARE-OF-SUM TO TOT-SQUARE-OF-SUM.
+           MOVE WS-TOTAL-SUM-OF-SQUARES TO TOT-SUM-OF-SQUARES.
+           MOVE WS-TOTAL-DIFFERENCE-OF-SQUARES TO
+               TOT-DIFFERENCE-OF-SQUARES.
+           MOVE WS-TOTAL-LINE TO DS-REPORT-RECORD.
+           WRITE DS-REPORT-RECORD.
