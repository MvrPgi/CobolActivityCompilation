@@ -1,63 +1,304 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. luhn.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       REPOSITORY. FUNCTION ALL INTRINSIC.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-CARD-NUMBER PIC X(32).
-       01 CNT            PIC 9(3).
-       01 A              PIC X.
-       01 B              PIC 9.
-       01 N              PIC 9(2).
-       01 WS-CARD-DIGITS PIC 9(32).
-       01 ITER           PIC 9(2).
-       01 WS-CHECKSUM PIC 9(2).
-       01 WS-VALID PIC X(5).
-       
-       PROCEDURE DIVISION.
-       LUHN.
-         PERFORM REMOVE-SPACES.
-         SUBTRACT 1 FROM CNT.
-         IF CNT = 1
-           MOVE "FALSE" TO WS-VALID
-           GOBACK
-         END-IF.         
-         PERFORM VARYING ITER FROM 1 BY 2 UNTIL ITER > 32
-            MOVE WS-CARD-DIGITS(ITER:1) TO N
-            MULTIPLY N BY 2 GIVING N
-            IF N IS GREATER THAN 9
-               SUBTRACT 9 FROM N GIVING B
-               MOVE B TO WS-CARD-DIGITS(ITER:1)
-            END-IF
-         END-PERFORM.
-         MOVE 0 TO WS-CHECKSUM.
-         PERFORM VARYING ITER FROM 1 BY 1 UNTIL ITER = 32
-            MOVE WS-CARD-DIGITS(ITER:1) TO N
-            ADD N TO WS-CHECKSUM
-         END-PERFORM.
-         IF FUNCTION MOD(WS-CHECKSUM, 10) = 0
-            MOVE "VALID" TO WS-VALID
-         ELSE
-            MOVE "FALSE" TO WS-VALID
-         END-IF.
-      
-       REMOVE-SPACES.
-         MOVE 1 TO CNT.
-         MOVE FUNCTION TRIM(WS-CARD-NUMBER) TO WS-CARD-NUMBER.
-         PERFORM VARYING ITER FROM 1 BY 1 UNTIL ITER = 32
-            MOVE WS-CARD-NUMBER(ITER:1) TO A
-            EVALUATE TRUE
-               WHEN A = ' '
-                  CONTINUE
-               WHEN A="1" OR A="2" OR A="3" OR A="4" OR A="5" OR A="6"
-                  MOVE A TO WS-CARD-DIGITS(CNT:1)
-                  ADD 1 TO CNT
-               WHEN A="7" OR A="8" OR A="9" OR A="0"
-                  MOVE A TO WS-CARD-DIGITS(CNT:1)
-                  ADD 1 TO CNT
-               WHEN OTHER
-                  MOVE "FALSE" TO WS-VALID
-                  GOBACK
-            END-EVALUATE
-         END-PERFORM.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. luhn.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY. FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LUHN-INPUT-FILE ASSIGN TO "LUHNIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LUHN-REPORT-FILE ASSIGN TO "LUHNRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LUHN-REJECTS-FILE ASSIGN TO "LUHNREJ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCP-LOG-FILE ASSIGN TO "EXCPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCPLOG-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD LUHN-INPUT-FILE.
+       01 LUHN-INPUT-RECORD        PIC X(32).
+       FD LUHN-REPORT-FILE.
+       01 LUHN-REPORT-RECORD       PIC X(93).
+       FD LUHN-REJECTS-FILE.
+       01 LUHN-REJECTS-RECORD.
+          05 REJ-MASKED-PAN        PIC X(32).
+          05 FILLER                PIC X(02) VALUE SPACES.
+          05 REJ-REASON            PIC X(40).
+       FD EXCP-LOG-FILE.
+       01 EXCP-LOG-FD-RECORD       PIC X(88).
+       WORKING-STORAGE SECTION.
+       COPY "EXCPLOG.cpy".
+       01 WS-CARD-NUMBER PIC X(32).
+       01 CNT            PIC 9(3).
+       01 A              PIC X.
+       01 B              PIC 9.
+       01 N              PIC 9(2).
+       01 WS-CARD-DIGITS PIC 9(32).
+       01 ITER           PIC 9(2).
+       01 WS-CHECKSUM PIC 9(2).
+       01 WS-VALID PIC X(5).
+       01 WS-REJECT-REASON            PIC X(40) VALUE SPACES.
+       01 WS-ORIGINAL-DIGITS          PIC 9(32) VALUE ZERO.
+       01 WS-DIGIT-COUNT              PIC 9(3) VALUE ZERO.
+       01 WS-NETWORK                  PIC X(10) VALUE "UNKNOWN".
+       01 WS-PREFIX-1                 PIC 9.
+       01 WS-PREFIX-2                 PIC 99.
+       01 WS-PREFIX-4                 PIC 9(4).
+       01 WS-MASKED-PAN               PIC X(32) VALUE SPACES.
+       01 WS-MASK-POS                 PIC 9(3).
+       01 WS-KEY-START                PIC 9(3).
+       01 WS-KEY-LENGTH                PIC 9(3).
+       01 WS-EXCPLOG-FILE-STATUS       PIC XX VALUE "00".
+          88 EXCPLOG-FILE-NOT-FOUND VALUE "35".
+       01 WS-EOF-SWITCH                PIC X VALUE "N".
+          88 END-OF-LUHN-INPUT VALUE "Y".
+       01 WS-RUN-TOTALS.
+          05 WS-VALID-COUNT             PIC 9(06) VALUE ZERO.
+          05 WS-FALSE-COUNT             PIC 9(06) VALUE ZERO.
+          05 WS-TOTAL-PROCESSED-COUNT   PIC 9(06) VALUE ZERO.
+          05 WS-REJECT-BADCHAR-COUNT    PIC 9(06) VALUE ZERO.
+          05 WS-REJECT-SHORT-COUNT      PIC 9(06) VALUE ZERO.
+          05 WS-REJECT-CHECKSUM-COUNT   PIC 9(06) VALUE ZERO.
+       01 WS-DETAIL-LINE.
+          05 DTL-MASKED-PAN            PIC X(32).
+          05 FILLER                    PIC X(02) VALUE SPACES.
+          05 DTL-NETWORK               PIC X(10).
+          05 FILLER                    PIC X(02) VALUE SPACES.
+          05 DTL-VALID                 PIC X(05).
+          05 FILLER                    PIC X(02) VALUE SPACES.
+          05 DTL-REASON                PIC X(40).
+       01 WS-REPORT-RECORD-COUNT       PIC 9(06) VALUE ZERO.
+       01 WS-CDT-DATE                  PIC X(08).
+       01 WS-CDT-TIME                  PIC X(08).
+       COPY "RPTBANNR.cpy".
+
+       PROCEDURE DIVISION.
+       LUHN-CONTROL.
+           OPEN INPUT LUHN-INPUT-FILE
+                OUTPUT LUHN-REPORT-FILE
+                OUTPUT LUHN-REJECTS-FILE.
+           PERFORM OPEN-EXCP-LOG-FILE.
+           PERFORM WRITE-REPORT-HEADER.
+           PERFORM UNTIL END-OF-LUHN-INPUT
+              READ LUHN-INPUT-FILE
+                 AT END
+                    MOVE "Y" TO WS-EOF-SWITCH
+                 NOT AT END
+                    PERFORM PROCESS-CARD
+              END-READ
+           END-PERFORM.
+           PERFORM WRITE-SUMMARY-REPORT.
+           PERFORM WRITE-REPORT-TRAILER.
+           CLOSE LUHN-INPUT-FILE
+                 LUHN-REPORT-FILE
+                 LUHN-REJECTS-FILE
+                 EXCP-LOG-FILE.
+           IF WS-FALSE-COUNT > 0
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+       WRITE-REPORT-HEADER.
+           ACCEPT WS-CDT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CDT-TIME FROM TIME.
+           MOVE WS-CDT-DATE TO HDR-RUN-DATE.
+           MOVE WS-CDT-TIME TO HDR-RUN-TIME.
+           MOVE "LUHN" TO HDR-PROGRAM-NAME.
+           MOVE WS-RPT-HEADER-LINE TO LUHN-REPORT-RECORD.
+           WRITE LUHN-REPORT-RECORD.
+
+       WRITE-REPORT-TRAILER.
+           MOVE WS-REPORT-RECORD-COUNT TO TRL-RECORD-COUNT.
+           MOVE WS-RPT-TRAILER-LINE TO LUHN-REPORT-RECORD.
+           WRITE LUHN-REPORT-RECORD.
+
+       PROCESS-CARD.
+           MOVE LUHN-INPUT-RECORD TO WS-CARD-NUMBER.
+           PERFORM LUHN.
+           PERFORM IDENTIFY-NETWORK.
+           PERFORM MASK-CARD-NUMBER.
+           PERFORM WRITE-REPORT-LINE.
+           IF WS-VALID = "VALID"
+              ADD 1 TO WS-VALID-COUNT
+           ELSE
+              ADD 1 TO WS-FALSE-COUNT
+              PERFORM LOG-REJECT
+           END-IF.
+
+       LUHN.
+           MOVE SPACES TO WS-REJECT-REASON.
+           MOVE "FALSE" TO WS-VALID.
+           PERFORM REMOVE-SPACES.
+           SUBTRACT 1 FROM CNT.
+           MOVE WS-CARD-DIGITS TO WS-ORIGINAL-DIGITS.
+           MOVE CNT TO WS-DIGIT-COUNT.
+           IF WS-REJECT-REASON = SPACES
+              IF CNT < 2
+                 MOVE "Card number has too few digits"
+                     TO WS-REJECT-REASON
+              ELSE
+                 PERFORM VARYING ITER FROM 1 BY 2 UNTIL ITER > 32
+                    MOVE WS-CARD-DIGITS(ITER:1) TO N
+                    MULTIPLY N BY 2 GIVING N
+                    IF N IS GREATER THAN 9
+                       SUBTRACT 9 FROM N GIVING B
+                       MOVE B TO WS-CARD-DIGITS(ITER:1)
+                    END-IF
+                 END-PERFORM
+                 MOVE 0 TO WS-CHECKSUM
+                 PERFORM VARYING ITER FROM 1 BY 1 UNTIL ITER > 32
+                    MOVE WS-CARD-DIGITS(ITER:1) TO N
+                    ADD N TO WS-CHECKSUM
+                 END-PERFORM
+                 IF FUNCTION MOD(WS-CHECKSUM, 10) = 0
+                    MOVE "VALID" TO WS-VALID
+                 ELSE
+                    MOVE "Failed Luhn checksum" TO WS-REJECT-REASON
+                 END-IF
+              END-IF
+           END-IF.
+
+       REMOVE-SPACES.
+           MOVE 1 TO CNT.
+           MOVE ZEROS TO WS-CARD-DIGITS.
+           MOVE FUNCTION TRIM(WS-CARD-NUMBER) TO WS-CARD-NUMBER.
+           PERFORM VARYING ITER FROM 1 BY 1 UNTIL ITER > 32
+              MOVE WS-CARD-NUMBER(ITER:1) TO A
+              EVALUATE TRUE
+                 WHEN A = " "
+                    CONTINUE
+                 WHEN A="1" OR A="2" OR A="3" OR A="4" OR A="5" OR A="6"
+                    MOVE A TO WS-CARD-DIGITS(CNT:1)
+                    ADD 1 TO CNT
+                 WHEN A="7" OR A="8" OR A="9" OR A="0"
+                    MOVE A TO WS-CARD-DIGITS(CNT:1)
+                    ADD 1 TO CNT
+                 WHEN OTHER
+                    MOVE "Card number contains invalid characters"
+                        TO WS-REJECT-REASON
+                    EXIT PERFORM
+              END-EVALUATE
+           END-PERFORM.
+
+       IDENTIFY-NETWORK.
+           MOVE "UNKNOWN" TO WS-NETWORK.
+           IF WS-DIGIT-COUNT > 0
+              MOVE WS-ORIGINAL-DIGITS(1:1) TO WS-PREFIX-1
+              MOVE WS-ORIGINAL-DIGITS(1:2) TO WS-PREFIX-2
+              MOVE WS-ORIGINAL-DIGITS(1:4) TO WS-PREFIX-4
+              EVALUATE TRUE
+                 WHEN WS-PREFIX-1 = 4
+                    MOVE "VISA" TO WS-NETWORK
+                 WHEN WS-PREFIX-2 >= 51 AND WS-PREFIX-2 <= 55
+                    MOVE "MASTERCARD" TO WS-NETWORK
+                 WHEN WS-PREFIX-4 >= 2221 AND WS-PREFIX-4 <= 2720
+                    MOVE "MASTERCARD" TO WS-NETWORK
+                 WHEN WS-PREFIX-2 = 34 OR WS-PREFIX-2 = 37
+                    MOVE "AMEX" TO WS-NETWORK
+                 WHEN WS-PREFIX-4 = 6011
+                    MOVE "DISCOVER" TO WS-NETWORK
+                 WHEN WS-PREFIX-2 = 65
+                    MOVE "DISCOVER" TO WS-NETWORK
+                 WHEN OTHER
+                    MOVE "UNKNOWN" TO WS-NETWORK
+              END-EVALUATE
+           END-IF.
+
+       MASK-CARD-NUMBER.
+           MOVE SPACES TO WS-MASKED-PAN.
+           IF WS-DIGIT-COUNT > 0
+              PERFORM VARYING WS-MASK-POS FROM 1 BY 1
+                      UNTIL WS-MASK-POS > WS-DIGIT-COUNT
+                 IF WS-MASK-POS > WS-DIGIT-COUNT - 4
+                    MOVE WS-ORIGINAL-DIGITS(WS-MASK-POS:1)
+                        TO WS-MASKED-PAN(WS-MASK-POS:1)
+                 ELSE
+                    MOVE "*" TO WS-MASKED-PAN(WS-MASK-POS:1)
+                 END-IF
+              END-PERFORM
+           END-IF.
+
+       WRITE-REPORT-LINE.
+           MOVE WS-MASKED-PAN TO DTL-MASKED-PAN.
+           MOVE WS-NETWORK TO DTL-NETWORK.
+           MOVE WS-VALID TO DTL-VALID.
+           MOVE WS-REJECT-REASON TO DTL-REASON.
+           MOVE WS-DETAIL-LINE TO LUHN-REPORT-RECORD.
+           WRITE LUHN-REPORT-RECORD.
+           ADD 1 TO WS-REPORT-RECORD-COUNT.
+
+       LOG-REJECT.
+           MOVE SPACES TO LUHN-REJECTS-RECORD.
+           MOVE WS-MASKED-PAN TO REJ-MASKED-PAN.
+           MOVE WS-REJECT-REASON TO REJ-REASON.
+           WRITE LUHN-REJECTS-RECORD.
+           PERFORM LOG-SHARED-EXCEPTION.
+           EVALUATE WS-REJECT-REASON
+              WHEN "Card number contains invalid characters"
+                 ADD 1 TO WS-REJECT-BADCHAR-COUNT
+              WHEN "Card number has too few digits"
+                 ADD 1 TO WS-REJECT-SHORT-COUNT
+              WHEN "Failed Luhn checksum"
+                 ADD 1 TO WS-REJECT-CHECKSUM-COUNT
+           END-EVALUATE.
+
+       OPEN-EXCP-LOG-FILE.
+           OPEN EXTEND EXCP-LOG-FILE.
+           IF EXCPLOG-FILE-NOT-FOUND
+              OPEN OUTPUT EXCP-LOG-FILE
+              CLOSE EXCP-LOG-FILE
+              OPEN EXTEND EXCP-LOG-FILE
+           END-IF.
+
+       LOG-SHARED-EXCEPTION.
+           MOVE "LUHN" TO EXCP-PROGRAM-NAME.
+           MOVE SPACES TO EXCP-KEY.
+           IF WS-DIGIT-COUNT > 0
+              IF WS-DIGIT-COUNT > 20
+                 COMPUTE WS-KEY-START = WS-DIGIT-COUNT - 19
+                 MOVE 20 TO WS-KEY-LENGTH
+              ELSE
+                 MOVE 1 TO WS-KEY-START
+                 MOVE WS-DIGIT-COUNT TO WS-KEY-LENGTH
+              END-IF
+              MOVE WS-MASKED-PAN(WS-KEY-START : WS-KEY-LENGTH)
+                  TO EXCP-KEY
+           END-IF.
+           MOVE WS-REJECT-REASON TO EXCP-MESSAGE.
+           MOVE WS-EXCP-LOG-RECORD TO EXCP-LOG-FD-RECORD.
+           WRITE EXCP-LOG-FD-RECORD.
+
+       WRITE-SUMMARY-REPORT.
+           ADD WS-VALID-COUNT WS-FALSE-COUNT
+               GIVING WS-TOTAL-PROCESSED-COUNT.
+           MOVE SPACES TO LUHN-REPORT-RECORD.
+           STRING "CARDS PROCESSED: " DELIMITED BY SIZE
+                  WS-TOTAL-PROCESSED-COUNT DELIMITED BY SIZE
+                  " TOTAL, " DELIMITED BY SIZE
+                  WS-VALID-COUNT DELIMITED BY SIZE
+                  " VALID, " DELIMITED BY SIZE
+                  WS-FALSE-COUNT DELIMITED BY SIZE
+                  " REJECTED" DELIMITED BY SIZE
+                  INTO LUHN-REPORT-RECORD.
+           WRITE LUHN-REPORT-RECORD.
+           MOVE SPACES TO LUHN-REPORT-RECORD.
+           STRING "  REJECTS - INVALID CHARACTERS: "
+                  DELIMITED BY SIZE
+                  WS-REJECT-BADCHAR-COUNT DELIMITED BY SIZE
+                  INTO LUHN-REPORT-RECORD.
+           WRITE LUHN-REPORT-RECORD.
+           MOVE SPACES TO LUHN-REPORT-RECORD.
+           STRING "  REJECTS - TOO FEW DIGITS: "
+                  DELIMITED BY SIZE
+                  WS-REJECT-SHORT-COUNT DELIMITED BY SIZE
+                  INTO LUHN-REPORT-RECORD.
+           WRITE LUHN-REPORT-RECORD.
+           MOVE SPACES TO LUHN-REPORT-RECORD.
+           STRING "  REJECTS - FAILED CHECKSUM: "
+                  DELIMITED BY SIZE
+                  WS-REJECT-CHECKSUM-COUNT DELIMITED BY SIZE
+                  INTO LUHN-REPORT-RECORD.
+           WRITE LUHN-REPORT-RECORD.
