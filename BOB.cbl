@@ -1,78 +1,209 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BOB.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-HEYBOB                PIC X(60).
-       01 WS-HEYBOB-ARRAY REDEFINES WS-HEYBOB.
-          02 WS-HEYBOB-CHAR        PIC X OCCURS 60 TIMES
-                INDEXED BY BOB-INDEX.
-             88 UPPERCASE-LETTERS
-                  VALUES 'A' THRU 'I'
-                         'J' THRU 'R'
-                         'S' THRU 'Z'.
-             88 LOWERCASE-LETTERS
-                  VALUES 'a' THRU 'i'
-                         'j' THRU 'r'
-                         's' THRU 'z'.
-       01 WS-RESULT                PIC X(40).
-       01 WS-COUNTERS.
-          02 WS-SPACE-COUNTER      PIC 99.
-          02 WS-UPPER-COUNTER      PIC 9.
-             88 HAS-UPPER VALUE 1.
-             88 HAS-NO-UPPER VALUE 0.
-          02 WS-LOWER-COUNTER      PIC 9.
-             88 HAS-LOWER VALUES 1.
-             88 HAS-NO-LOWER VALUE 0.
-       01 LAST-LETTER              PIC X.
-          88 IS-QUESTION VALUE '?'.
-       01 LAST-LETTER-OFFSET PIC 99.
-       01 WS-UPPER PIC X(26)
-            VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
-       01 WS-LOWER PIC X(26)
-            VALUE 'abcdefghijklmnopqrstuvwxyz'.
-       
-       PROCEDURE DIVISION.
-       BOB.
-           INITIALIZE WS-COUNTERS.
-           INSPECT WS-HEYBOB TALLYING WS-SPACE-COUNTER FOR ALL SPACE.
-         
-           PERFORM VARYING BOB-INDEX
-              FROM LENGTH OF WS-HEYBOB
-              BY -1
-              UNTIL WS-HEYBOB-CHAR(BOB-INDEX) = "?"
-              OR WS-HEYBOB-CHAR(BOB-INDEX) NOT = SPACE
-                   CONTINUE
-           END-PERFORM.
-           MOVE WS-HEYBOB-CHAR(BOB-INDEX) TO LAST-LETTER.
-           MOVE BOB-INDEX TO LAST-LETTER-OFFSET.
-      
-           PERFORM VARYING BOB-INDEX
-              FROM 1
-              BY 1
-              UNTIL BOB-INDEX > LAST-LETTER-OFFSET
-                   IF UPPERCASE-LETTERS(BOB-INDEX) AND HAS-NO-UPPER
-                      MOVE 1 TO WS-UPPER-COUNTER
-                   ELSE 
-                      IF LOWERCASE-LETTERS(BOB-INDEX) AND HAS-NO-LOWER
-                         MOVE 1 TO WS-LOWER-COUNTER
-                      END-IF
-                   END-IF
-           END-PERFORM.
-      * use evaluate and include where lower and upper counts are zero 
-           
-           IF WS-SPACE-COUNTER >= LENGTH OF WS-HEYBOB
-              MOVE "Fine. Be that way!" TO WS-RESULT
-           ELSE
-              IF HAS-NO-LOWER AND HAS-UPPER AND IS-QUESTION
-                 MOVE "Calm down, I know what I'm doing!" TO WS-RESULT
-              ELSE
-                 IF HAS-NO-LOWER AND HAS-UPPER AND NOT IS-QUESTION
-                    MOVE "Whoa, chill out!" TO WS-RESULT
-                 ELSE 
-                    IF IS-QUESTION
-                      MOVE "Sure." TO WS-RESULT
-                    ELSE
-                      MOVE "Whatever." TO WS-RESULT.
-                    
-      
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BOB.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOB-INPUT-FILE ASSIGN TO "BOBIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BOB-REPORT-FILE ASSIGN TO "BOBRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BOB-AUDIT-FILE ASSIGN TO "BOBAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BOB-STATS-FILE ASSIGN TO "BOBSTATS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD BOB-INPUT-FILE.
+       01 BOB-INPUT-RECORD         PIC X(60).
+       FD BOB-REPORT-FILE.
+       01 BOB-REPORT-RECORD.
+          05 RPT-HEYBOB            PIC X(60).
+          05 FILLER                PIC X(04) VALUE SPACES.
+          05 RPT-RESULT            PIC X(40).
+       FD BOB-AUDIT-FILE.
+       01 BOB-AUDIT-RECORD.
+          05 AUD-TIMESTAMP         PIC X(17).
+          05 FILLER                PIC X(01) VALUE SPACES.
+          05 AUD-HEYBOB            PIC X(60).
+          05 FILLER                PIC X(02) VALUE SPACES.
+          05 AUD-RESULT            PIC X(40).
+       FD BOB-STATS-FILE.
+       01 BOB-STATS-RECORD         PIC X(60).
+       WORKING-STORAGE SECTION.
+       01 WS-HEYBOB                PIC X(60).
+       01 WS-HEYBOB-ARRAY REDEFINES WS-HEYBOB.
+          02 WS-HEYBOB-CHAR        PIC X OCCURS 60 TIMES
+                INDEXED BY BOB-INDEX.
+             88 UPPERCASE-LETTERS
+                  VALUES 'A' THRU 'I'
+                         'J' THRU 'R'
+                         'S' THRU 'Z'.
+             88 LOWERCASE-LETTERS
+                  VALUES 'a' THRU 'i'
+                         'j' THRU 'r'
+                         's' THRU 'z'.
+       01 WS-RESULT                PIC X(40).
+       01 WS-COUNTERS.
+          02 WS-SPACE-COUNTER      PIC 99.
+          02 WS-UPPER-COUNTER      PIC 9.
+             88 HAS-UPPER VALUE 1.
+             88 HAS-NO-UPPER VALUE 0.
+          02 WS-LOWER-COUNTER      PIC 9.
+             88 HAS-LOWER VALUES 1.
+             88 HAS-NO-LOWER VALUE 0.
+       01 LAST-LETTER              PIC X.
+          88 IS-QUESTION VALUE '?'.
+       01 LAST-LETTER-OFFSET PIC 99.
+       01 WS-UPPER PIC X(26)
+            VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+       01 WS-LOWER PIC X(26)
+            VALUE 'abcdefghijklmnopqrstuvwxyz'.
+       01 WS-EOF-SWITCH             PIC X VALUE "N".
+          88 END-OF-BOB-INPUT VALUE "Y".
+       01 WS-CURRENT-DATE-TIME.
+          05 WS-CDT-DATE            PIC X(08).
+          05 WS-CDT-TIME            PIC X(08).
+       01 WS-CATEGORY-TOTALS.
+          05 WS-COUNT-FINE          PIC 9(06) VALUE ZERO.
+          05 WS-COUNT-CALM          PIC 9(06) VALUE ZERO.
+          05 WS-COUNT-CHILL         PIC 9(06) VALUE ZERO.
+          05 WS-COUNT-WHATEVER      PIC 9(06) VALUE ZERO.
+       01 WS-REPORT-RECORD-COUNT    PIC 9(06) VALUE ZERO.
+       COPY "RPTBANNR.cpy".
+
+       PROCEDURE DIVISION.
+       BOB-CONTROL.
+           OPEN INPUT BOB-INPUT-FILE
+                OUTPUT BOB-REPORT-FILE
+                OUTPUT BOB-AUDIT-FILE
+                OUTPUT BOB-STATS-FILE.
+           PERFORM WRITE-REPORT-HEADER.
+           PERFORM UNTIL END-OF-BOB-INPUT
+              READ BOB-INPUT-FILE
+                 AT END
+                    MOVE "Y" TO WS-EOF-SWITCH
+                 NOT AT END
+                    MOVE BOB-INPUT-RECORD TO WS-HEYBOB
+                    PERFORM BOB
+                    MOVE WS-HEYBOB TO RPT-HEYBOB
+                    MOVE WS-RESULT TO RPT-RESULT
+                    WRITE BOB-REPORT-RECORD
+                    ADD 1 TO WS-REPORT-RECORD-COUNT
+                    PERFORM LOG-AUDIT-RECORD
+                    PERFORM TALLY-CATEGORY
+              END-READ
+           END-PERFORM.
+           PERFORM WRITE-REPORT-TRAILER.
+           PERFORM WRITE-CATEGORY-STATS.
+           CLOSE BOB-INPUT-FILE
+                 BOB-REPORT-FILE
+                 BOB-AUDIT-FILE
+                 BOB-STATS-FILE.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+       WRITE-REPORT-HEADER.
+           ACCEPT WS-CDT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CDT-TIME FROM TIME.
+           MOVE WS-CDT-DATE TO HDR-RUN-DATE.
+           MOVE WS-CDT-TIME TO HDR-RUN-TIME.
+           MOVE "BOB" TO HDR-PROGRAM-NAME.
+           MOVE WS-RPT-HEADER-LINE TO BOB-REPORT-RECORD.
+           WRITE BOB-REPORT-RECORD.
+
+       WRITE-REPORT-TRAILER.
+           MOVE WS-REPORT-RECORD-COUNT TO TRL-RECORD-COUNT.
+           MOVE WS-RPT-TRAILER-LINE TO BOB-REPORT-RECORD.
+           WRITE BOB-REPORT-RECORD.
+
+       TALLY-CATEGORY.
+           EVALUATE WS-RESULT
+              WHEN "Fine. Be that way!"
+                 ADD 1 TO WS-COUNT-FINE
+              WHEN "Calm down, I know what I'm doing!"
+                 ADD 1 TO WS-COUNT-CALM
+              WHEN "Whoa, chill out!"
+                 ADD 1 TO WS-COUNT-CHILL
+              WHEN OTHER
+                 ADD 1 TO WS-COUNT-WHATEVER
+           END-EVALUATE.
+
+       WRITE-CATEGORY-STATS.
+           MOVE "CATEGORY                      COUNT"
+             TO BOB-STATS-RECORD.
+           WRITE BOB-STATS-RECORD.
+           STRING "FINE-BE-THAT-WAY               "
+                  DELIMITED BY SIZE
+                  WS-COUNT-FINE DELIMITED BY SIZE
+                  INTO BOB-STATS-RECORD.
+           WRITE BOB-STATS-RECORD.
+           STRING "CALM-DOWN-I-KNOW-WHAT-IM-DOING "
+                  DELIMITED BY SIZE
+                  WS-COUNT-CALM DELIMITED BY SIZE
+                  INTO BOB-STATS-RECORD.
+           WRITE BOB-STATS-RECORD.
+           STRING "WHOA-CHILL-OUT                 "
+                  DELIMITED BY SIZE
+                  WS-COUNT-CHILL DELIMITED BY SIZE
+                  INTO BOB-STATS-RECORD.
+           WRITE BOB-STATS-RECORD.
+           STRING "SURE-OR-WHATEVER               "
+                  DELIMITED BY SIZE
+                  WS-COUNT-WHATEVER DELIMITED BY SIZE
+                  INTO BOB-STATS-RECORD.
+           WRITE BOB-STATS-RECORD.
+
+       LOG-AUDIT-RECORD.
+           ACCEPT WS-CDT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CDT-TIME FROM TIME.
+           MOVE SPACES TO BOB-AUDIT-RECORD.
+           STRING WS-CDT-DATE DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-CDT-TIME DELIMITED BY SIZE
+                  INTO AUD-TIMESTAMP.
+           MOVE WS-HEYBOB TO AUD-HEYBOB.
+           MOVE WS-RESULT TO AUD-RESULT.
+           WRITE BOB-AUDIT-RECORD.
+
+       BOB.
+           INITIALIZE WS-COUNTERS.
+           INSPECT WS-HEYBOB TALLYING WS-SPACE-COUNTER FOR ALL SPACE.
+
+           PERFORM VARYING BOB-INDEX
+              FROM LENGTH OF WS-HEYBOB
+              BY -1
+              UNTIL WS-HEYBOB-CHAR(BOB-INDEX) = "?"
+              OR WS-HEYBOB-CHAR(BOB-INDEX) NOT = SPACE
+                   CONTINUE
+           END-PERFORM.
+           MOVE WS-HEYBOB-CHAR(BOB-INDEX) TO LAST-LETTER.
+           MOVE BOB-INDEX TO LAST-LETTER-OFFSET.
+
+           PERFORM VARYING BOB-INDEX
+              FROM 1
+              BY 1
+              UNTIL BOB-INDEX > LAST-LETTER-OFFSET
+                   IF UPPERCASE-LETTERS(BOB-INDEX) AND HAS-NO-UPPER
+                      MOVE 1 TO WS-UPPER-COUNTER
+                   ELSE
+                      IF LOWERCASE-LETTERS(BOB-INDEX) AND HAS-NO-LOWER
+                         MOVE 1 TO WS-LOWER-COUNTER
+                      END-IF
+                   END-IF
+           END-PERFORM.
+      * use evaluate and include where lower and upper counts are zero
+
+           IF WS-SPACE-COUNTER >= LENGTH OF WS-HEYBOB
+              MOVE "Fine. Be that way!" TO WS-RESULT
+           ELSE
+              IF HAS-NO-LOWER AND HAS-UPPER AND IS-QUESTION
+                 MOVE "Calm down, I know what I'm doing!" TO WS-RESULT
+              ELSE
+                 IF HAS-NO-LOWER AND HAS-UPPER AND NOT IS-QUESTION
+                    MOVE "Whoa, chill out!" TO WS-RESULT
+                 ELSE
+                    IF IS-QUESTION
+                      MOVE "Sure." TO WS-RESULT
+                    ELSE
+                      MOVE "Whatever." TO WS-RESULT.
+
