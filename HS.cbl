@@ -1,34 +1,216 @@
-      IDENTIFICATION DIVISION.
-       PROGRAM-ID. hamming.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-DNA-1 PIC X(32).
-       01 WS-DNA-2 PIC X(32).
-       01 WS-HAMMING PIC 9(2).
-       01 WS-ERROR PIC X(31).
-       01 CONTADOR PIC 9(3).
-       PROCEDURE DIVISION.
-              
-       
-       HAMMING.
-       INITIALIZE WS-HAMMING.
-                    
-       IF FUNCTION LENGTH(FUNCTION TRIM(WS-DNA-1)) NOT =
-          FUNCTION LENGTH(FUNCTION TRIM(WS-DNA-2)) THEN
-          MOVE "Strands must be of equal length" TO WS-ERROR
-       ELSE
-         PERFORM VARYING CONTADOR FROM 1 BY 1 UNTIL CONTADOR > 
-         (FUNCTION LENGTH(FUNCTION TRIM(WS-DNA-1)))
-           IF WS-DNA-1(CONTADOR:1) NOT = WS-DNA-2(CONTADOR:1) THEN
-             ADD 1 TO WS-HAMMING
-           END-IF
-         END-PERFORM
-       END-IF.
-        
-       DISPLAY "Hamming Distance is: " WS-HAMMING.
-       DISPLAY WS-ERROR. 
-       
-       
-       END-OF-PROGRAM.
-           STOP RUN.
-       END PROGRAM hamming.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. hamming.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HAM-INPUT-FILE ASSIGN TO "HAMIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HAM-REPORT-FILE ASSIGN TO "HAMRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HAM-DETAIL-FILE ASSIGN TO "HAMDTL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HAM-ALERT-FILE ASSIGN TO "HAMALERT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCP-LOG-FILE ASSIGN TO "EXCPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCPLOG-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD HAM-INPUT-FILE
+          RECORD IS VARYING IN SIZE FROM 16 TO 616 CHARACTERS
+          DEPENDING ON WS-INPUT-RECORD-LENGTH.
+       01 HAM-INPUT-RECORD.
+          05 IN-SAMPLE-ID           PIC X(10).
+          05 IN-DNA-1-LENGTH        PIC 9(03).
+          05 IN-DNA-2-LENGTH        PIC 9(03).
+          05 IN-STRANDS             PIC X(600).
+       FD HAM-REPORT-FILE.
+       01 HAM-REPORT-RECORD          PIC X(60).
+       FD HAM-DETAIL-FILE.
+       01 HAM-DETAIL-RECORD.
+          05 DTL2-SAMPLE-ID          PIC X(10).
+          05 FILLER                  PIC X(02) VALUE SPACES.
+          05 DTL2-POSITION           PIC Z(3)9.
+          05 FILLER                  PIC X(02) VALUE SPACES.
+          05 DTL2-CHAR-1             PIC X.
+          05 FILLER                  PIC X(02) VALUE SPACES.
+          05 DTL2-CHAR-2             PIC X.
+       FD HAM-ALERT-FILE.
+       01 HAM-ALERT-RECORD.
+          05 ALT-SAMPLE-ID           PIC X(10).
+          05 FILLER                  PIC X(02) VALUE SPACES.
+          05 ALT-HAMMING             PIC Z(2)9.
+          05 FILLER                  PIC X(02) VALUE SPACES.
+          05 ALT-STRAND-LENGTH       PIC Z(2)9.
+          05 FILLER                  PIC X(02) VALUE SPACES.
+          05 ALT-PERCENT             PIC Z(2)9.99.
+          05 FILLER                  PIC X(02) VALUE SPACES.
+          05 ALT-MESSAGE             PIC X(40).
+       FD EXCP-LOG-FILE.
+       01 EXCP-LOG-FD-RECORD         PIC X(88).
+       WORKING-STORAGE SECTION.
+       COPY "EXCPLOG.cpy".
+       01 WS-DNA-1 PIC X(300).
+       01 WS-DNA-2 PIC X(300).
+       01 WS-DNA-2-START PIC 9(03).
+       01 WS-HAMMING PIC 9(3).
+       01 WS-ERROR PIC X(31).
+       01 CONTADOR PIC 9(3).
+       01 WS-INPUT-RECORD-LENGTH      PIC 9(04) VALUE ZERO.
+       01 WS-EXCPLOG-FILE-STATUS      PIC XX VALUE "00".
+          88 EXCPLOG-FILE-NOT-FOUND VALUE "35".
+       01 WS-EOF-SWITCH               PIC X VALUE "N".
+          88 END-OF-HAM-INPUT VALUE "Y".
+       01 WS-CURRENT-SAMPLE-ID        PIC X(10) VALUE SPACES.
+       01 WS-STRAND-LENGTH            PIC 9(3).
+       01 WS-MISMATCH-PERCENT         PIC 9(3)V99.
+       01 WS-THRESHOLD-PERCENT        PIC 9(3)V99 VALUE 025.00.
+       01 WS-ENV-THRESHOLD            PIC X(06) VALUE SPACES.
+       01 WS-EXCEPTION-COUNT          PIC 9(06) VALUE ZERO.
+       01 WS-REPORT-RECORD-COUNT      PIC 9(06) VALUE ZERO.
+       01 WS-CDT-DATE                 PIC X(08).
+       01 WS-CDT-TIME                 PIC X(08).
+       COPY "RPTBANNR.cpy".
+       01 WS-DETAIL-LINE.
+          05 DTL-SAMPLE-ID            PIC X(10).
+          05 FILLER                   PIC X(02) VALUE SPACES.
+          05 DTL-HAMMING              PIC Z(2)9.
+          05 FILLER                   PIC X(02) VALUE SPACES.
+          05 DTL-ERROR                PIC X(31).
+
+       PROCEDURE DIVISION.
+       HAMMING-CONTROL.
+           ACCEPT WS-ENV-THRESHOLD FROM ENVIRONMENT "HAMTHRESHOLD".
+           IF WS-ENV-THRESHOLD NOT = SPACES
+              MOVE WS-ENV-THRESHOLD TO WS-THRESHOLD-PERCENT
+           END-IF.
+           OPEN INPUT HAM-INPUT-FILE
+                OUTPUT HAM-REPORT-FILE
+                OUTPUT HAM-DETAIL-FILE
+                OUTPUT HAM-ALERT-FILE.
+           PERFORM OPEN-EXCP-LOG-FILE.
+           PERFORM WRITE-REPORT-HEADER.
+           PERFORM UNTIL END-OF-HAM-INPUT
+              READ HAM-INPUT-FILE
+                 AT END
+                    MOVE "Y" TO WS-EOF-SWITCH
+                 NOT AT END
+                    PERFORM PROCESS-PAIR
+              END-READ
+           END-PERFORM.
+           PERFORM WRITE-REPORT-TRAILER.
+           CLOSE HAM-INPUT-FILE
+                 HAM-REPORT-FILE
+                 HAM-DETAIL-FILE
+                 HAM-ALERT-FILE
+                 EXCP-LOG-FILE.
+           IF WS-EXCEPTION-COUNT > 0
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+       WRITE-REPORT-HEADER.
+           ACCEPT WS-CDT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CDT-TIME FROM TIME.
+           MOVE WS-CDT-DATE TO HDR-RUN-DATE.
+           MOVE WS-CDT-TIME TO HDR-RUN-TIME.
+           MOVE "HAMMING" TO HDR-PROGRAM-NAME.
+           MOVE WS-RPT-HEADER-LINE TO HAM-REPORT-RECORD.
+           WRITE HAM-REPORT-RECORD.
+
+       WRITE-REPORT-TRAILER.
+           MOVE WS-REPORT-RECORD-COUNT TO TRL-RECORD-COUNT.
+           MOVE WS-RPT-TRAILER-LINE TO HAM-REPORT-RECORD.
+           WRITE HAM-REPORT-RECORD.
+
+       PROCESS-PAIR.
+           MOVE IN-SAMPLE-ID TO WS-CURRENT-SAMPLE-ID.
+           MOVE SPACES TO WS-DNA-1.
+           MOVE SPACES TO WS-DNA-2.
+           MOVE SPACES TO WS-ERROR.
+           INITIALIZE WS-HAMMING.
+           IF IN-DNA-1-LENGTH > 300 OR IN-DNA-2-LENGTH > 300
+              MOVE "Strand length exceeds 300 max" TO WS-ERROR
+              PERFORM LOG-SHARED-EXCEPTION
+           ELSE
+              MOVE IN-STRANDS(1:IN-DNA-1-LENGTH) TO
+                  WS-DNA-1(1:IN-DNA-1-LENGTH)
+              COMPUTE WS-DNA-2-START = IN-DNA-1-LENGTH + 1
+              MOVE IN-STRANDS(WS-DNA-2-START:IN-DNA-2-LENGTH) TO
+                  WS-DNA-2(1:IN-DNA-2-LENGTH)
+              PERFORM HAMMING
+              IF WS-ERROR = SPACES
+                 PERFORM CHECK-MISMATCH-THRESHOLD
+              ELSE
+                 PERFORM LOG-SHARED-EXCEPTION
+              END-IF
+           END-IF.
+           MOVE IN-SAMPLE-ID TO DTL-SAMPLE-ID.
+           MOVE WS-HAMMING TO DTL-HAMMING.
+           MOVE WS-ERROR TO DTL-ERROR.
+           MOVE WS-DETAIL-LINE TO HAM-REPORT-RECORD.
+           WRITE HAM-REPORT-RECORD.
+           ADD 1 TO WS-REPORT-RECORD-COUNT.
+
+       HAMMING.
+       INITIALIZE WS-HAMMING.
+       MOVE SPACES TO WS-ERROR.
+
+       IF FUNCTION LENGTH(FUNCTION TRIM(WS-DNA-1)) NOT =
+          FUNCTION LENGTH(FUNCTION TRIM(WS-DNA-2)) THEN
+          MOVE "Strands must be of equal length" TO WS-ERROR
+       ELSE
+         PERFORM VARYING CONTADOR FROM 1 BY 1 UNTIL CONTADOR >
+         (FUNCTION LENGTH(FUNCTION TRIM(WS-DNA-1)))
+           IF WS-DNA-1(CONTADOR:1) NOT = WS-DNA-2(CONTADOR:1) THEN
+             ADD 1 TO WS-HAMMING
+             PERFORM LOG-MISMATCH-POSITION
+           END-IF
+         END-PERFORM
+       END-IF.
+
+       OPEN-EXCP-LOG-FILE.
+           OPEN EXTEND EXCP-LOG-FILE.
+           IF EXCPLOG-FILE-NOT-FOUND
+              OPEN OUTPUT EXCP-LOG-FILE
+              CLOSE EXCP-LOG-FILE
+              OPEN EXTEND EXCP-LOG-FILE
+           END-IF.
+
+       LOG-SHARED-EXCEPTION.
+           MOVE "HAMMING" TO EXCP-PROGRAM-NAME.
+           MOVE WS-CURRENT-SAMPLE-ID TO EXCP-KEY.
+           MOVE WS-ERROR TO EXCP-MESSAGE.
+           MOVE WS-EXCP-LOG-RECORD TO EXCP-LOG-FD-RECORD.
+           WRITE EXCP-LOG-FD-RECORD.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+
+       LOG-MISMATCH-POSITION.
+           MOVE SPACES TO HAM-DETAIL-RECORD.
+           MOVE WS-CURRENT-SAMPLE-ID TO DTL2-SAMPLE-ID.
+           MOVE CONTADOR TO DTL2-POSITION.
+           MOVE WS-DNA-1(CONTADOR:1) TO DTL2-CHAR-1.
+           MOVE WS-DNA-2(CONTADOR:1) TO DTL2-CHAR-2.
+           WRITE HAM-DETAIL-RECORD.
+
+       CHECK-MISMATCH-THRESHOLD.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-DNA-1))
+               TO WS-STRAND-LENGTH.
+           IF WS-STRAND-LENGTH > 0
+              COMPUTE WS-MISMATCH-PERCENT ROUNDED =
+                  (WS-HAMMING / WS-STRAND-LENGTH) * 100
+              IF WS-MISMATCH-PERCENT > WS-THRESHOLD-PERCENT
+                 MOVE SPACES TO HAM-ALERT-RECORD
+                 MOVE WS-CURRENT-SAMPLE-ID TO ALT-SAMPLE-ID
+                 MOVE WS-HAMMING TO ALT-HAMMING
+                 MOVE WS-STRAND-LENGTH TO ALT-STRAND-LENGTH
+                 MOVE WS-MISMATCH-PERCENT TO ALT-PERCENT
+                 MOVE "Mismatch percentage exceeds threshold"
+                     TO ALT-MESSAGE
+                 WRITE HAM-ALERT-RECORD
+              END-IF
+           END-IF.
+
+       END PROGRAM hamming.
